@@ -16,15 +16,32 @@
              FILE STATUS IS ST-ALU.
 
            SELECT ARQFOR ASSIGN TO "FORNECE.DAT"
-           ORGANIZATION IS SEQUENTIAL
+             ORGANIZATION IS INDEXED
              ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS CDFORNF
              FILE STATUS IS ST-HOM.
 
            SELECT ARQSAI  ASSIGN TO "SAIDA.DAT"
-             ORGANIZATION IS SEQUENTIAL
+             ORGANIZATION IS INDEXED
              ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS CDFORNS
              FILE STATUS IS ST-MUL.
 
+           SELECT ARQREJ ASSIGN TO "MOVREJ.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ST-REJ.
+
+           SELECT ARQCTL ASSIGN TO "CTLTOT.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ST-CTL.
+
+           SELECT ARQCKP ASSIGN TO "CHECKPT.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ST-CKP.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQMOV.
@@ -46,6 +63,28 @@
             05  NMFORMS    PIC  X(30).
             05  NMCIDADES    PIC  X(30).
 
+       FD  ARQREJ.
+       01  REG-MOVREJ.
+            05  CDFORNM-REJ  PIC 9(03).
+            05  NMFORMM-REJ     PIC  X(30).
+            05  NMCIDADEM-REJ   PIC  X(30).
+            05  SGMOVIM-REJ  PIC  X(01).
+            05  CD-MOTIVO-REJ   PIC 9(02).
+            05  DS-MOTIVO-REJ   PIC X(40).
+
+       FD  ARQCTL.
+       01  REG-CTLTOT          PIC X(60).
+
+       FD  ARQCKP.
+       01  REG-CHECKPT.
+            05  CKP-CDFORNF  PIC 9(03).
+            05  CKP-CDFORNM  PIC 9(03).
+            05  CKP-CONT-INCLUSAO    PIC 9(05).
+            05  CKP-CONT-ALTERACAO   PIC 9(05).
+            05  CKP-CONT-EXCLUSAO    PIC 9(05).
+            05  CKP-CONT-MANTIDOS    PIC 9(05).
+            05  CKP-CONT-REJEITADOS  PIC 9(05).
+
        WORKING-STORAGE SECTION.
 
        01 WS-DADOS.
@@ -54,13 +93,32 @@
            02  ST-ALU       PIC X(02).
            02  ST-HOM       PIC X(02).
            02  ST-MUL       PIC X(02).
+           02  ST-REJ       PIC X(02).
+           02  ST-CTL       PIC X(02).
+           02  ST-CKP       PIC X(02).
+
+       01 WS-CONTADORES.
+           02  WS-CONT-INCLUSAO    PIC 9(05) VALUE ZEROS.
+           02  WS-CONT-ALTERACAO   PIC 9(05) VALUE ZEROS.
+           02  WS-CONT-EXCLUSAO    PIC 9(05) VALUE ZEROS.
+           02  WS-CONT-MANTIDOS    PIC 9(05) VALUE ZEROS.
+           02  WS-CONT-REJEITADOS  PIC 9(05) VALUE ZEROS.
+
+       01 WS-LINHA-CTL             PIC X(60).
+
+       01 WS-CHECKPOINT.
+           02  WS-RESTART          PIC 9(01) VALUE 0.
+               88  HA-CHECKPOINT   VALUE 1.
+           02  WS-CONT-CKP         PIC 9(07) VALUE ZEROS.
+           02  WS-INTERVALO-CKP    PIC 9(05) VALUE 00100.
+           02  WS-CKP-CDFORNF      PIC 9(03) VALUE ZEROS.
+           02  WS-CKP-CDFORNM      PIC 9(03) VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
        INICIO.
            PERFORM ABRE-ARQ.
            MOVE ZEROS TO WS-DADOS.
-           READ ARQMOV.
            PERFORM PROCESSO.
            PERFORM FINALIZA.
            STOP RUN.
@@ -76,20 +134,77 @@
               DISPLAY 'ERRO DE ABERTURA - CAD HOMEM' ST-HOM
               STOP RUN.
 
-           OPEN OUTPUT ARQSAI.
+           PERFORM VERIFICA-CHECKPOINT.
+
+           IF HA-CHECKPOINT
+              OPEN I-O ARQSAI
+           ELSE
+              OPEN OUTPUT ARQSAI
+           END-IF
            IF ST-MUL NOT EQUAL '00'
               DISPLAY 'ERRO DE ABERTURA - CAD MULHE' ST-MUL
               STOP RUN.
 
+           IF HA-CHECKPOINT
+              OPEN EXTEND ARQREJ
+           ELSE
+              OPEN OUTPUT ARQREJ
+           END-IF
+           IF ST-REJ NOT EQUAL '00'
+              DISPLAY 'ERRO DE ABERTURA - ARQ REJEITADOS' ST-REJ
+              STOP RUN.
+
+           OPEN OUTPUT ARQCTL.
+           IF ST-CTL NOT EQUAL '00'
+              DISPLAY 'ERRO DE ABERTURA - ARQ CONTROLE' ST-CTL
+              STOP RUN.
+
+           IF HA-CHECKPOINT
+              DISPLAY 'REINICIO A PARTIR DO CHECKPOINT - FORNECEDOR '
+                      WS-CKP-CDFORNF ' MOVIMENTO ' WS-CKP-CDFORNM
+           END-IF.
+
+       VERIFICA-CHECKPOINT.
+           MOVE 0 TO WS-RESTART.
+           OPEN INPUT ARQCKP.
+           IF ST-CKP EQUAL '00'
+              READ ARQCKP
+                  AT END
+                      MOVE 0 TO WS-RESTART
+                  NOT AT END
+                      MOVE CKP-CDFORNF TO WS-CKP-CDFORNF
+                      MOVE CKP-CDFORNM TO WS-CKP-CDFORNM
+                      MOVE CKP-CONT-INCLUSAO   TO WS-CONT-INCLUSAO
+                      MOVE CKP-CONT-ALTERACAO  TO WS-CONT-ALTERACAO
+                      MOVE CKP-CONT-EXCLUSAO   TO WS-CONT-EXCLUSAO
+                      MOVE CKP-CONT-MANTIDOS   TO WS-CONT-MANTIDOS
+                      MOVE CKP-CONT-REJEITADOS TO WS-CONT-REJEITADOS
+                      MOVE 1 TO WS-RESTART
+              END-READ
+              CLOSE ARQCKP
+           END-IF.
+
        PROCESSO.
            READ ARQMOV AT END MOVE 1 TO FIM-ARQ.
-           READ ARQFOR AT END MOVE 1 TO FIM-ARQ1.
-           PERFORM LER-ARQ UNTIL FIM-ARQ = 1.
+           IF HA-CHECKPOINT
+              PERFORM SALTA-ATE-CHECKPOINT
+           ELSE
+              READ ARQFOR AT END MOVE 1 TO FIM-ARQ1
+           END-IF.
+           PERFORM LER-ARQ1 UNTIL FIM-ARQ = 1 AND FIM-ARQ1 = 1.
 
-       LER-ARQ.
+       SALTA-ATE-CHECKPOINT.
+           MOVE WS-CKP-CDFORNF TO CDFORNF.
+           START ARQFOR KEY IS NOT LESS THAN CDFORNF
+               INVALID KEY MOVE 1 TO FIM-ARQ1
+           END-START.
+           IF FIM-ARQ1 NOT = 1
+              READ ARQFOR AT END MOVE 1 TO FIM-ARQ1
+           END-IF.
+           PERFORM SALTA-ARQMOV
+             UNTIL CDFORNM NOT LESS THAN WS-CKP-CDFORNM OR FIM-ARQ = 1.
 
-
-           PERFORM LER-ARQ1 UNTIL FIM-ARQ1 = 1.
+       SALTA-ARQMOV.
            READ ARQMOV AT END MOVE 1 TO FIM-ARQ.
 
        LER-ARQ1.
@@ -98,43 +213,74 @@
               IF CDFORNF<CDFORNM
                   MOVE REG-FORNECEDOR TO REG-SAIDA
                   READ ARQFOR AT END MOVE 1 TO FIM-ARQ1
-                  WRITE REG-SAIDA
+                  END-READ
+                  PERFORM GRAVA-SAIDA
+                  ADD 1 TO WS-CONT-MANTIDOS
               ELSE
-                  IF SGMOVIM = 'I'
+                EVALUATE SGMOVIM
+                    WHEN 'I'
                       IF CDFORNF = CDFORNM
-                          DISPLAY 'ERRO'
-                          READ ARQMOV AT END MOVE 1 TO FIM-ARQ
-                          READ ARQFOR AT END MOVE 1 TO FIM-ARQ1
+                        MOVE 01 TO CD-MOTIVO-REJ
+                        MOVE 'INCLUSAO - FORNECEDOR JA CADASTRADO'
+                                                      TO DS-MOTIVO-REJ
+                        PERFORM GRAVA-REJEITO
+                        MOVE REG-FORNECEDOR TO REG-SAIDA
+                        PERFORM GRAVA-SAIDA
+                        ADD 1 TO WS-CONT-MANTIDOS
+                        READ ARQMOV AT END MOVE 1 TO FIM-ARQ
+                        END-READ
+                        READ ARQFOR AT END MOVE 1 TO FIM-ARQ1
+                        END-READ
                       ELSE
-                          MOVE REG-MOVIMENTO TO REG-SAIDA
-                          WRITE REG-SAIDA
-                          READ ARQMOV AT END MOVE 1 TO FIM-ARQ
+                        MOVE REG-MOVIMENTO TO REG-SAIDA
+                        PERFORM GRAVA-SAIDA
+                        ADD 1 TO WS-CONT-INCLUSAO
+                        READ ARQMOV AT END MOVE 1 TO FIM-ARQ
+                        END-READ
                       END-IF
-                  END-IF
 
-                  IF SGMOVIM = 'A'
+                    WHEN 'A'
                       IF CDFORNF = CDFORNM
-                          MOVE REG-MOVIMENTO TO REG-SAIDA
-                          WRITE REG-SAIDA
-                          READ ARQMOV AT END MOVE 1 TO FIM-ARQ
-                          READ ARQFOR AT END MOVE 1 TO FIM-ARQ1
+                        MOVE REG-MOVIMENTO TO REG-SAIDA
+                        PERFORM GRAVA-SAIDA
+                        ADD 1 TO WS-CONT-ALTERACAO
+                        READ ARQMOV AT END MOVE 1 TO FIM-ARQ
+                        END-READ
+                        READ ARQFOR AT END MOVE 1 TO FIM-ARQ1
+                        END-READ
                       ELSE
-                          DISPLAY 'ERRO - REGISTRO NAO ATENDE REGRA'
-                          DISPLAY 'DE MOVIMENTO'
-                          READ ARQMOV AT END MOVE 1 TO FIM-ARQ
+                        MOVE 02 TO CD-MOTIVO-REJ
+                        MOVE 'ALTERACAO - CODIGO NAO CONFERE COM FORN'
+                                                      TO DS-MOTIVO-REJ
+                        PERFORM GRAVA-REJEITO
+                        READ ARQMOV AT END MOVE 1 TO FIM-ARQ
+                        END-READ
                       END-IF
-                  END-IF
 
-                   IF SGMOVIM = 'E'
+                    WHEN 'E'
                       IF CDFORNF = CDFORNM
-                          READ ARQMOV AT END MOVE 1 TO FIM-ARQ
-                          READ ARQFOR AT END MOVE 1 TO FIM-ARQ1
+                        ADD 1 TO WS-CONT-EXCLUSAO
+                        READ ARQMOV AT END MOVE 1 TO FIM-ARQ
+                        END-READ
+                        READ ARQFOR AT END MOVE 1 TO FIM-ARQ1
+                        END-READ
                       ELSE
-                          DISPLAY 'ERRO'
-                          READ ARQMOV AT END MOVE 1 TO FIM-ARQ
+                        MOVE 03 TO CD-MOTIVO-REJ
+                        MOVE 'EXCLUSAO - CODIGO NAO CONFERE COM FORN'
+                                                      TO DS-MOTIVO-REJ
+                        PERFORM GRAVA-REJEITO
+                        READ ARQMOV AT END MOVE 1 TO FIM-ARQ
+                        END-READ
                       END-IF
-                  END-IF
 
+                    WHEN OTHER
+                      MOVE 99 TO CD-MOTIVO-REJ
+                      MOVE 'CODIGO DE MOVIMENTO INVALIDO (SGMOVIM)'
+                                                      TO DS-MOTIVO-REJ
+                      PERFORM GRAVA-REJEITO
+                      READ ARQMOV AT END MOVE 1 TO FIM-ARQ
+                      END-READ
+                END-EVALUATE
               END-IF
               IF FIM-ARQ=1
                   MOVE 999 TO CDFORNM
@@ -144,8 +290,93 @@
                   MOVE 999 TO CDFORNF
               END-IF
 
-              READ ARQFOR AT END MOVE 1 TO FIM-ARQ1.
+              ADD 1 TO WS-CONT-CKP
+              IF WS-CONT-CKP >= WS-INTERVALO-CKP
+                  PERFORM GRAVA-CHECKPOINT
+                  MOVE ZEROS TO WS-CONT-CKP
+              END-IF.
+
+       GRAVA-SAIDA.
+           WRITE REG-SAIDA
+               INVALID KEY
+                   DISPLAY 'AVISO - CODIGO ' CDFORNS
+                           ' JA EXISTE EM SAIDA.DAT (REPETICAO DE '
+                           'REINICIO) - REGISTRO MANTIDO COMO ESTA'
+           END-WRITE.
+
+       GRAVA-CHECKPOINT.
+           MOVE CDFORNF TO CKP-CDFORNF.
+           MOVE CDFORNM TO CKP-CDFORNM.
+           MOVE WS-CONT-INCLUSAO   TO CKP-CONT-INCLUSAO.
+           MOVE WS-CONT-ALTERACAO  TO CKP-CONT-ALTERACAO.
+           MOVE WS-CONT-EXCLUSAO   TO CKP-CONT-EXCLUSAO.
+           MOVE WS-CONT-MANTIDOS   TO CKP-CONT-MANTIDOS.
+           MOVE WS-CONT-REJEITADOS TO CKP-CONT-REJEITADOS.
+           OPEN OUTPUT ARQCKP.
+           WRITE REG-CHECKPT.
+           CLOSE ARQCKP.
+
+       GRAVA-REJEITO.
+           MOVE CDFORNM    TO CDFORNM-REJ.
+           MOVE NMFORMM    TO NMFORMM-REJ.
+           MOVE NMCIDADEM  TO NMCIDADEM-REJ.
+           MOVE SGMOVIM    TO SGMOVIM-REJ.
+           WRITE REG-MOVREJ.
+           ADD 1 TO WS-CONT-REJEITADOS.
+
+       GRAVA-CTLTOT.
+           MOVE SPACES TO WS-LINHA-CTL.
+           MOVE 'RELATORIO DE TOTAIS DE CONTROLE - ATTMOV'
+                                                  TO WS-LINHA-CTL.
+           MOVE WS-LINHA-CTL TO REG-CTLTOT.
+           WRITE REG-CTLTOT.
+
+           STRING 'FORNECEDORES INCLUIDOS.......: '
+                  WS-CONT-INCLUSAO
+                  DELIMITED BY SIZE INTO WS-LINHA-CTL.
+           MOVE WS-LINHA-CTL TO REG-CTLTOT.
+           WRITE REG-CTLTOT.
+
+           STRING 'FORNECEDORES ALTERADOS.......: '
+                  WS-CONT-ALTERACAO
+                  DELIMITED BY SIZE INTO WS-LINHA-CTL.
+           MOVE WS-LINHA-CTL TO REG-CTLTOT.
+           WRITE REG-CTLTOT.
+
+           STRING 'FORNECEDORES EXCLUIDOS.......: '
+                  WS-CONT-EXCLUSAO
+                  DELIMITED BY SIZE INTO WS-LINHA-CTL.
+           MOVE WS-LINHA-CTL TO REG-CTLTOT.
+           WRITE REG-CTLTOT.
+
+           STRING 'FORNECEDORES MANTIDOS (SEM MOVIMENTO): '
+                  WS-CONT-MANTIDOS
+                  DELIMITED BY SIZE INTO WS-LINHA-CTL.
+           MOVE WS-LINHA-CTL TO REG-CTLTOT.
+           WRITE REG-CTLTOT.
+
+           STRING 'MOVIMENTOS REJEITADOS........: '
+                  WS-CONT-REJEITADOS
+                  DELIMITED BY SIZE INTO WS-LINHA-CTL.
+           MOVE WS-LINHA-CTL TO REG-CTLTOT.
+           WRITE REG-CTLTOT.
+
+           DISPLAY 'FORNECEDORES INCLUIDOS.......: ' WS-CONT-INCLUSAO.
+           DISPLAY 'FORNECEDORES ALTERADOS.......: ' WS-CONT-ALTERACAO.
+           DISPLAY 'FORNECEDORES EXCLUIDOS.......: ' WS-CONT-EXCLUSAO.
+           DISPLAY 'FORNECEDORES MANTIDOS........: ' WS-CONT-MANTIDOS.
+           DISPLAY 'MOVIMENTOS REJEITADOS........: '
+                                                 WS-CONT-REJEITADOS.
+
        FINALIZA.
+           PERFORM GRAVA-CTLTOT.
+           PERFORM LIMPA-CHECKPOINT.
            CLOSE ARQMOV
                  ARQFOR
-                 ARQSAI.
+                 ARQSAI
+                 ARQREJ
+                 ARQCTL.
+
+       LIMPA-CHECKPOINT.
+           OPEN OUTPUT ARQCKP.
+           CLOSE ARQCKP.

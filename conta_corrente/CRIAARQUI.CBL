@@ -1,104 +1,112 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. REGRAVA.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADCLI ASSIGN TO DISK
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL
-              FILE STATUS IS WS-FS-CLI.
-           SELECT MOVIMEN ASSIGN TO DISK
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL
-              FILE STATUS IS WS-FS-MOV.
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
-       01 REG-CLI.
-          03 ID-CLI.
-             05 AGENCIA-CLI        PIC 9(03).
-             05 CONTA-CLI          PIC 9(06).
-          03 NOME-CLI              PIC X(20).
-          03 SALDO                 PIC S9(09).
-
-       FD MOVIMEN VALUE OF FILE-ID IS "MOVIMENTO.DAT".
-       01 REG-MOV.
-          03 ID-MOV.
-             05 AGENCIA-MOV        PIC 9(03).
-             05 CONTA-MOV          PIC 9(06).
-          03 MOVIMENTO             PIC 9(09).
-
-
-       WORKING-STORAGE SECTION.
-       01 WS-FS-CLI           PIC X(02) VALUE ZEROS.
-       01 WS-FS-MOV           PIC X(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       INICIO.
-           PERFORM ABRE-ARQ.
-           PERFORM GRAVA-REG-CLI.
-           PERFORM GRAVA-REG-MOV.
-           CLOSE CADCLI.
-           CLOSE MOVIMEN.
-           STOP RUN.
-
-       ABRE-ARQ.
-           OPEN OUTPUT CADCLI.
-           IF WS-FS-CLI NOT EQUAL "00"
-             DISPLAY "ERRO DE ABERTURA CLIENTE - " WS-FS-CLI
-             STOP RUN.
-           OPEN OUTPUT MOVIMEN.
-           IF WS-FS-MOV NOT EQUAL "00"
-             DISPLAY "ERRO DE ABERTURA MOVIMENTO - " WS-FS-MOV
-             STOP RUN.
-
-       GRAVA-REG-CLI.
-           CLOSE CADCLI.
-           OPEN EXTEND CADCLI.
-
-           MOVE 001                 TO AGENCIA-CLI.
-           MOVE 002222              TO CONTA-CLI.
-           MOVE "Manuel de Almeida" TO NOME-CLI.
-           MOVE 001000000            TO SALDO.
-           WRITE REG-CLI.
-
-           MOVE 001                 TO AGENCIA-CLI.
-           MOVE 011111              TO CONTA-CLI.
-           MOVE "Joao da Silva"     TO NOME-CLI.
-           MOVE 002000000            TO SALDO.
-           WRITE REG-CLI.
-
-           MOVE 001                 TO AGENCIA-CLI.
-           MOVE 033333              TO CONTA-CLI.
-           MOVE "Alfredo das Neves" TO NOME-CLI.
-           MOVE 003500000            TO SALDO.
-           WRITE REG-CLI.
-
-           MOVE 012                 TO AGENCIA-CLI.
-           MOVE 044444              TO CONTA-CLI.
-           MOVE "Maria Aparecida" TO NOME-CLI.
-           MOVE 004200000            TO SALDO.
-           WRITE REG-CLI.
-
-       GRAVA-REG-MOV.
-           CLOSE MOVIMEN.
-           OPEN EXTEND MOVIMEN.
-
-           MOVE 001                 TO AGENCIA-MOV.
-           MOVE 002222              TO CONTA-MOV.
-           MOVE 000050000           TO MOVIMENTO.
-           WRITE REG-MOV.
-
-           MOVE 001                 TO AGENCIA-MOV.
-           MOVE 002222              TO CONTA-MOV.
-           MOVE 000250000           TO MOVIMENTO.
-           WRITE REG-MOV.
-
-           MOVE 001                 TO AGENCIA-MOV.
-           MOVE 031313              TO CONTA-MOV.
-           MOVE 000550000           TO MOVIMENTO.
-           WRITE REG-MOV.
-
-           MOVE 012                 TO AGENCIA-MOV.
-           MOVE 044444              TO CONTA-MOV.
-           MOVE -000200000          TO MOVIMENTO.
-           WRITE REG-MOV.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRAVA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-CLI.
+           SELECT MOVIMEN ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-MOV.
+           SELECT CLISEED ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-CLISEED.
+           SELECT MOVSEED ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-MOVSEED.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
+           COPY CLIREG.
+
+       FD MOVIMEN VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+           COPY MOVREG.
+
+       FD CLISEED VALUE OF FILE-ID IS "CLISEED.DAT".
+           COPY CLIREG REPLACING
+               ==REG-CLI==      BY ==REG-CLI-SEED==
+               ==ID-CLI==       BY ==ID-CLI-SEED==
+               ==AGENCIA-CLI==  BY ==AGENCIA-CLI-SEED==
+               ==CONTA-CLI==    BY ==CONTA-CLI-SEED==
+               ==NOME-CLI==     BY ==NOME-CLI-SEED==
+               ==SALDO==        BY ==SALDO-SEED==.
+
+       FD MOVSEED VALUE OF FILE-ID IS "MOVSEED.DAT".
+           COPY MOVREG REPLACING
+               ==REG-MOV==      BY ==REG-MOV-SEED==
+               ==ID-MOV==       BY ==ID-MOV-SEED==
+               ==AGENCIA-MOV==  BY ==AGENCIA-MOV-SEED==
+               ==CONTA-MOV==    BY ==CONTA-MOV-SEED==
+               ==MOVIMENTO==    BY ==MOVIMENTO-SEED==
+               ==TIPO-MOV==     BY ==TIPO-MOV-SEED==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLI           PIC X(02) VALUE ZEROS.
+       01 WS-FS-MOV           PIC X(02) VALUE ZEROS.
+       01 WS-FS-CLISEED       PIC X(02) VALUE ZEROS.
+       01 WS-FS-MOVSEED       PIC X(02) VALUE ZEROS.
+       01 WS-SWITCHES.
+           02  FIM-CLISEED    PIC 9(01) VALUE ZERO.
+           02  FIM-MOVSEED    PIC 9(01) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM GRAVA-REG-CLI.
+           PERFORM GRAVA-REG-MOV.
+           CLOSE CADCLI.
+           CLOSE MOVIMEN.
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN OUTPUT CADCLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA CLIENTE - " WS-FS-CLI
+             STOP RUN.
+           OPEN OUTPUT MOVIMEN.
+           IF WS-FS-MOV NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA MOVIMENTO - " WS-FS-MOV
+             STOP RUN.
+
+       GRAVA-REG-CLI.
+           CLOSE CADCLI.
+           OPEN EXTEND CADCLI.
+
+           OPEN INPUT CLISEED.
+           IF WS-FS-CLISEED NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA CLISEED - " WS-FS-CLISEED
+             STOP RUN.
+
+           READ CLISEED AT END MOVE 1 TO FIM-CLISEED.
+           PERFORM LE-GRAVA-CLI UNTIL FIM-CLISEED = 1.
+
+           CLOSE CLISEED.
+
+       LE-GRAVA-CLI.
+           MOVE REG-CLI-SEED TO REG-CLI.
+           WRITE REG-CLI.
+           READ CLISEED AT END MOVE 1 TO FIM-CLISEED.
+
+       GRAVA-REG-MOV.
+           CLOSE MOVIMEN.
+           OPEN EXTEND MOVIMEN.
+
+           OPEN INPUT MOVSEED.
+           IF WS-FS-MOVSEED NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA MOVSEED - " WS-FS-MOVSEED
+             STOP RUN.
+
+           READ MOVSEED AT END MOVE 1 TO FIM-MOVSEED.
+           PERFORM LE-GRAVA-MOV UNTIL FIM-MOVSEED = 1.
+
+           CLOSE MOVSEED.
+
+       LE-GRAVA-MOV.
+           MOVE REG-MOV-SEED TO REG-MOV.
+           WRITE REG-MOV.
+           READ MOVSEED AT END MOVE 1 TO FIM-MOVSEED.

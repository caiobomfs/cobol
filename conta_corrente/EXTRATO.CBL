@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRATO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-CLI.
+           SELECT MOVIMEN ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-MOV.
+           SELECT AREXT ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-EXT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
+           COPY CLIREG.
+
+       FD MOVIMEN VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+           COPY MOVREG.
+
+       FD AREXT VALUE OF FILE-ID IS "EXTRATO.DAT".
+       01 REG-EXTRATO                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLI           PIC X(02) VALUE ZEROS.
+       01 WS-FS-MOV           PIC X(02) VALUE ZEROS.
+       01 WS-FS-EXT           PIC X(02) VALUE ZEROS.
+
+       01 WS-SWITCHES.
+           02  FIM-CLI         PIC 9(01) VALUE ZERO.
+           02  FIM-MOV         PIC 9(01) VALUE ZERO.
+
+       01 WS-PAGINA            PIC 9(05) VALUE ZEROS.
+
+       01 WS-SALDOS.
+           02  WS-TOTAL-MOV         PIC S9(09) VALUE ZEROS.
+           02  WS-SALDO-ABERTURA    PIC S9(09) VALUE ZEROS.
+           02  WS-SALDO-FECHAMENTO  PIC S9(09) VALUE ZEROS.
+
+       01 WS-VALOR-ED           PIC -(9)9.
+       01 WS-LINHA              PIC X(80).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           READ CADCLI AT END MOVE 1 TO FIM-CLI.
+           PERFORM IMPRIME-EXTRATO UNTIL FIM-CLI = 1.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN INPUT CADCLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA CLIENTE - " WS-FS-CLI
+             STOP RUN.
+
+           OPEN OUTPUT AREXT.
+           IF WS-FS-EXT NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA EXTRATO - " WS-FS-EXT
+             STOP RUN.
+
+       IMPRIME-EXTRATO.
+           ADD 1 TO WS-PAGINA.
+           MOVE SALDO TO WS-SALDO-FECHAMENTO.
+           PERFORM CALCULA-TOTAL-MOV.
+           COMPUTE WS-SALDO-ABERTURA =
+                   WS-SALDO-FECHAMENTO - WS-TOTAL-MOV.
+           PERFORM CABECALHO-EXTRATO.
+           PERFORM LISTA-MOVIMENTOS.
+           PERFORM RODAPE-EXTRATO.
+           READ CADCLI AT END MOVE 1 TO FIM-CLI.
+
+       CALCULA-TOTAL-MOV.
+           MOVE ZEROS TO WS-TOTAL-MOV.
+           OPEN INPUT MOVIMEN.
+           IF WS-FS-MOV NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA MOVIMENTO - " WS-FS-MOV
+             STOP RUN.
+           READ MOVIMEN AT END MOVE 1 TO FIM-MOV.
+           PERFORM SOMA-MOVIMENTO UNTIL FIM-MOV = 1.
+           CLOSE MOVIMEN.
+           MOVE ZERO TO FIM-MOV.
+
+       SOMA-MOVIMENTO.
+           IF AGENCIA-MOV = AGENCIA-CLI AND CONTA-MOV = CONTA-CLI
+               ADD MOVIMENTO TO WS-TOTAL-MOV
+           END-IF
+           READ MOVIMEN AT END MOVE 1 TO FIM-MOV.
+
+       CABECALHO-EXTRATO.
+           MOVE SPACES TO WS-LINHA.
+           STRING 'EXTRATO DA CONTA ' AGENCIA-CLI '/' CONTA-CLI
+                  DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-EXTRATO.
+           WRITE REG-EXTRATO.
+
+           MOVE SPACES TO WS-LINHA.
+           STRING 'CLIENTE: ' NOME-CLI DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-EXTRATO.
+           WRITE REG-EXTRATO.
+
+           MOVE WS-SALDO-ABERTURA TO WS-VALOR-ED.
+           MOVE SPACES TO WS-LINHA.
+           STRING 'SALDO DE ABERTURA.......: ' WS-VALOR-ED
+                  DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-EXTRATO.
+           WRITE REG-EXTRATO.
+
+           MOVE SPACES TO WS-LINHA.
+           MOVE '-------------------------------------------' TO
+                                                        WS-LINHA.
+           MOVE WS-LINHA TO REG-EXTRATO.
+           WRITE REG-EXTRATO.
+
+       LISTA-MOVIMENTOS.
+           OPEN INPUT MOVIMEN.
+           IF WS-FS-MOV NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA MOVIMENTO - " WS-FS-MOV
+             STOP RUN.
+           READ MOVIMEN AT END MOVE 1 TO FIM-MOV.
+           PERFORM IMPRIME-MOVIMENTO UNTIL FIM-MOV = 1.
+           CLOSE MOVIMEN.
+           MOVE ZERO TO FIM-MOV.
+
+       IMPRIME-MOVIMENTO.
+           IF AGENCIA-MOV = AGENCIA-CLI AND CONTA-MOV = CONTA-CLI
+               MOVE MOVIMENTO TO WS-VALOR-ED
+               MOVE SPACES TO WS-LINHA
+               STRING 'MOVIMENTO (' TIPO-MOV ').........: ' WS-VALOR-ED
+                      DELIMITED BY SIZE INTO WS-LINHA
+               MOVE WS-LINHA TO REG-EXTRATO
+               WRITE REG-EXTRATO
+           END-IF
+           READ MOVIMEN AT END MOVE 1 TO FIM-MOV.
+
+       RODAPE-EXTRATO.
+           MOVE SPACES TO WS-LINHA.
+           MOVE '-------------------------------------------' TO
+                                                        WS-LINHA.
+           MOVE WS-LINHA TO REG-EXTRATO.
+           WRITE REG-EXTRATO.
+
+           MOVE WS-SALDO-FECHAMENTO TO WS-VALOR-ED.
+           MOVE SPACES TO WS-LINHA.
+           STRING 'SALDO DE FECHAMENTO......: ' WS-VALOR-ED
+                  DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-EXTRATO.
+           WRITE REG-EXTRATO.
+
+           MOVE SPACES TO REG-EXTRATO.
+           WRITE REG-EXTRATO AFTER ADVANCING PAGE.
+
+       FINALIZA.
+           CLOSE CADCLI
+                 AREXT.

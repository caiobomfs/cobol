@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATUALSDO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-CLI.
+           SELECT MOVIMEN ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-MOV.
+           SELECT MOVEXC ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-EXC.
+           SELECT CLIPRE ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-PRE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
+           COPY CLIREG.
+
+       FD MOVIMEN VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+           COPY MOVREG.
+
+       FD CLIPRE VALUE OF FILE-ID IS "CLIPRE.DAT".
+           COPY CLIREG REPLACING
+               ==REG-CLI==      BY ==REG-CLI-PRE==
+               ==ID-CLI==       BY ==ID-CLI-PRE==
+               ==AGENCIA-CLI==  BY ==AGENCIA-CLI-PRE==
+               ==CONTA-CLI==    BY ==CONTA-CLI-PRE==
+               ==NOME-CLI==     BY ==NOME-CLI-PRE==
+               ==SALDO==        BY ==SALDO-PRE==.
+
+       FD MOVEXC VALUE OF FILE-ID IS "MOVEXC.DAT".
+       01 REG-MOVEXC.
+           03  ID-MOV-EXC.
+               05  AGENCIA-MOV-EXC   PIC 9(03).
+               05  CONTA-MOV-EXC     PIC 9(06).
+           03  MOVIMENTO-EXC         PIC S9(09).
+           03  TIPO-MOV-EXC          PIC X(01).
+           03  DS-MOTIVO-EXC         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLI           PIC X(02) VALUE ZEROS.
+       01 WS-FS-MOV           PIC X(02) VALUE ZEROS.
+       01 WS-FS-EXC           PIC X(02) VALUE ZEROS.
+       01 WS-FS-PRE           PIC X(02) VALUE ZEROS.
+
+       01 WS-SWITCHES.
+           02  FIM-CLI         PIC 9(01) VALUE ZERO.
+           02  FIM-MOV         PIC 9(01) VALUE ZERO.
+           02  ACHOU-CLI       PIC 9(01) VALUE ZERO.
+               88  CLIENTE-ENCONTRADO  VALUE 1.
+
+       01 WS-CONTADORES.
+           02  WS-CONT-POSTADOS    PIC 9(07) VALUE ZEROS.
+           02  WS-CONT-EXCECAO     PIC 9(07) VALUE ZEROS.
+
+       01 WS-TAB-CLIENTES.
+           02  WS-QTD-CLI      PIC 9(05) VALUE ZEROS.
+           02  WS-TAB-CLI OCCURS 500 TIMES INDEXED BY WS-IDX-CLI.
+               03  TAB-AGENCIA-CLI  PIC 9(03).
+               03  TAB-CONTA-CLI    PIC 9(06).
+               03  TAB-NOME-CLI     PIC X(20).
+               03  TAB-SALDO        PIC S9(09).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM CARREGA-CLIENTES.
+           PERFORM APLICA-MOVIMENTOS.
+           PERFORM GRAVA-CLIENTES.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN INPUT CADCLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA CLIENTE - " WS-FS-CLI
+             STOP RUN.
+
+           OPEN INPUT MOVIMEN.
+           IF WS-FS-MOV NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA MOVIMENTO - " WS-FS-MOV
+             STOP RUN.
+
+           OPEN OUTPUT MOVEXC.
+           IF WS-FS-EXC NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA MOVEXC - " WS-FS-EXC
+             STOP RUN.
+
+           OPEN OUTPUT CLIPRE.
+           IF WS-FS-PRE NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA CLIPRE - " WS-FS-PRE
+             STOP RUN.
+
+       CARREGA-CLIENTES.
+           MOVE ZEROS TO WS-QTD-CLI.
+           READ CADCLI AT END MOVE 1 TO FIM-CLI.
+           PERFORM GUARDA-CLIENTE UNTIL FIM-CLI = 1.
+           CLOSE CADCLI
+                 CLIPRE.
+
+       GUARDA-CLIENTE.
+           ADD 1 TO WS-QTD-CLI.
+           IF WS-QTD-CLI > 500
+              DISPLAY 'ERRO - CLIENTE.DAT EXCEDE O LIMITE DE 500 CONTAS'
+              STOP RUN
+           END-IF.
+           SET WS-IDX-CLI TO WS-QTD-CLI.
+           MOVE REG-CLI     TO REG-CLI-PRE.
+           WRITE REG-CLI-PRE.
+           MOVE AGENCIA-CLI TO TAB-AGENCIA-CLI(WS-IDX-CLI).
+           MOVE CONTA-CLI   TO TAB-CONTA-CLI(WS-IDX-CLI).
+           MOVE NOME-CLI    TO TAB-NOME-CLI(WS-IDX-CLI).
+           MOVE SALDO       TO TAB-SALDO(WS-IDX-CLI).
+           READ CADCLI AT END MOVE 1 TO FIM-CLI.
+
+       APLICA-MOVIMENTOS.
+           READ MOVIMEN AT END MOVE 1 TO FIM-MOV.
+           PERFORM PROCESSA-MOVIMENTO UNTIL FIM-MOV = 1.
+           CLOSE MOVIMEN.
+
+       PROCESSA-MOVIMENTO.
+           PERFORM PROCURA-CLIENTE.
+           IF CLIENTE-ENCONTRADO
+               ADD MOVIMENTO TO TAB-SALDO(WS-IDX-CLI)
+               ADD 1 TO WS-CONT-POSTADOS
+           ELSE
+               PERFORM GRAVA-EXCECAO
+           END-IF
+           READ MOVIMEN AT END MOVE 1 TO FIM-MOV.
+
+       PROCURA-CLIENTE.
+           MOVE 0 TO ACHOU-CLI.
+           SET WS-IDX-CLI TO 1.
+           PERFORM BUSCA-CLIENTE
+               UNTIL WS-IDX-CLI > WS-QTD-CLI OR CLIENTE-ENCONTRADO.
+
+       BUSCA-CLIENTE.
+           IF TAB-AGENCIA-CLI(WS-IDX-CLI) = AGENCIA-MOV
+              AND TAB-CONTA-CLI(WS-IDX-CLI) = CONTA-MOV
+               MOVE 1 TO ACHOU-CLI
+           ELSE
+               SET WS-IDX-CLI UP BY 1
+           END-IF.
+
+       GRAVA-EXCECAO.
+           MOVE AGENCIA-MOV TO AGENCIA-MOV-EXC.
+           MOVE CONTA-MOV   TO CONTA-MOV-EXC.
+           MOVE MOVIMENTO   TO MOVIMENTO-EXC.
+           MOVE TIPO-MOV    TO TIPO-MOV-EXC.
+           MOVE 'CLIENTE NAO ENCONTRADO EM CLIENTE.DAT' TO
+                                                      DS-MOTIVO-EXC.
+           WRITE REG-MOVEXC.
+           ADD 1 TO WS-CONT-EXCECAO.
+
+       GRAVA-CLIENTES.
+           OPEN OUTPUT CADCLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+             DISPLAY "ERRO DE REABERTURA CLIENTE - " WS-FS-CLI
+             STOP RUN.
+           SET WS-IDX-CLI TO 1.
+           PERFORM REGRAVA-CLIENTE UNTIL WS-IDX-CLI > WS-QTD-CLI.
+           CLOSE CADCLI.
+
+       REGRAVA-CLIENTE.
+           MOVE TAB-AGENCIA-CLI(WS-IDX-CLI) TO AGENCIA-CLI.
+           MOVE TAB-CONTA-CLI(WS-IDX-CLI)   TO CONTA-CLI.
+           MOVE TAB-NOME-CLI(WS-IDX-CLI)    TO NOME-CLI.
+           MOVE TAB-SALDO(WS-IDX-CLI)       TO SALDO.
+           WRITE REG-CLI.
+           SET WS-IDX-CLI UP BY 1.
+
+       FINALIZA.
+           CLOSE MOVEXC.
+           DISPLAY 'MOVIMENTOS POSTADOS..........: ' WS-CONT-POSTADOS.
+           DISPLAY 'MOVIMENTOS EM EXCECAO........: ' WS-CONT-EXCECAO.

@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIPRE ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-PRE.
+           SELECT CADCLI ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-CLI.
+           SELECT MOVIMEN ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-MOV.
+           SELECT ARREC ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-REC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIPRE VALUE OF FILE-ID IS "CLIPRE.DAT".
+           COPY CLIREG REPLACING
+               ==REG-CLI==      BY ==REG-CLI-PRE==
+               ==ID-CLI==       BY ==ID-CLI-PRE==
+               ==AGENCIA-CLI==  BY ==AGENCIA-CLI-PRE==
+               ==CONTA-CLI==    BY ==CONTA-CLI-PRE==
+               ==NOME-CLI==     BY ==NOME-CLI-PRE==
+               ==SALDO==        BY ==SALDO-PRE==.
+
+       FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
+           COPY CLIREG.
+
+       FD MOVIMEN VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+           COPY MOVREG.
+
+       FD ARREC VALUE OF FILE-ID IS "RECONC.DAT".
+       01 REG-RECONC                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-PRE           PIC X(02) VALUE ZEROS.
+       01 WS-FS-CLI           PIC X(02) VALUE ZEROS.
+       01 WS-FS-MOV           PIC X(02) VALUE ZEROS.
+       01 WS-FS-REC           PIC X(02) VALUE ZEROS.
+
+       01 WS-SWITCHES.
+           02  FIM-PRE         PIC 9(01) VALUE ZERO.
+           02  FIM-MOV         PIC 9(01) VALUE ZERO.
+
+       01 WS-CONTADORES.
+           02  WS-CONT-OK          PIC 9(05) VALUE ZEROS.
+           02  WS-CONT-DIVERGENTE  PIC 9(05) VALUE ZEROS.
+
+       01 WS-CALCULO.
+           02  WS-SALDO-ANTIGO     PIC S9(09) VALUE ZEROS.
+           02  WS-SALDO-NOVO       PIC S9(09) VALUE ZEROS.
+           02  WS-DELTA-SALDO      PIC S9(09) VALUE ZEROS.
+           02  WS-TOTAL-MOV        PIC S9(09) VALUE ZEROS.
+
+       01 WS-CONTA-PROCURADA.
+           02  WS-AGENCIA-PROC     PIC 9(03) VALUE ZEROS.
+           02  WS-CONTA-PROC       PIC 9(06) VALUE ZEROS.
+
+       01 WS-VALOR-ED           PIC -(9)9.
+       01 WS-LINHA              PIC X(80).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           READ CLIPRE AT END MOVE 1 TO FIM-PRE.
+           PERFORM CONFERE-CONTA UNTIL FIM-PRE = 1.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN INPUT CLIPRE.
+           IF WS-FS-PRE NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA CLIPRE - " WS-FS-PRE
+             STOP RUN.
+
+           OPEN OUTPUT ARREC.
+           IF WS-FS-REC NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA RECONC - " WS-FS-REC
+             STOP RUN.
+
+       CONFERE-CONTA.
+           MOVE AGENCIA-CLI-PRE TO WS-AGENCIA-PROC.
+           MOVE CONTA-CLI-PRE   TO WS-CONTA-PROC.
+           MOVE SALDO-PRE       TO WS-SALDO-ANTIGO.
+           PERFORM LOCALIZA-SALDO-NOVO.
+           PERFORM SOMA-MOVIMENTOS-CONTA.
+           COMPUTE WS-DELTA-SALDO =
+                   WS-SALDO-NOVO - WS-SALDO-ANTIGO.
+           IF WS-DELTA-SALDO = WS-TOTAL-MOV
+               ADD 1 TO WS-CONT-OK
+           ELSE
+               PERFORM GRAVA-DIVERGENCIA
+           END-IF
+           READ CLIPRE AT END MOVE 1 TO FIM-PRE.
+
+       LOCALIZA-SALDO-NOVO.
+           MOVE ZEROS TO WS-SALDO-NOVO.
+           OPEN INPUT CADCLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA CLIENTE - " WS-FS-CLI
+             STOP RUN.
+           READ CADCLI AT END CONTINUE.
+           PERFORM ACHA-SALDO-NOVO
+               UNTIL AGENCIA-CLI = WS-AGENCIA-PROC
+                  AND CONTA-CLI = WS-CONTA-PROC.
+           MOVE SALDO TO WS-SALDO-NOVO.
+           CLOSE CADCLI.
+
+       ACHA-SALDO-NOVO.
+           READ CADCLI AT END
+               MOVE WS-AGENCIA-PROC TO AGENCIA-CLI
+               MOVE WS-CONTA-PROC   TO CONTA-CLI
+               MOVE ZEROS           TO SALDO
+           END-READ.
+
+       SOMA-MOVIMENTOS-CONTA.
+           MOVE ZEROS TO WS-TOTAL-MOV.
+           OPEN INPUT MOVIMEN.
+           IF WS-FS-MOV NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA MOVIMENTO - " WS-FS-MOV
+             STOP RUN.
+           READ MOVIMEN AT END MOVE 1 TO FIM-MOV.
+           PERFORM SOMA-MOVIMENTO UNTIL FIM-MOV = 1.
+           CLOSE MOVIMEN.
+           MOVE ZERO TO FIM-MOV.
+
+       SOMA-MOVIMENTO.
+           IF AGENCIA-MOV = WS-AGENCIA-PROC
+              AND CONTA-MOV = WS-CONTA-PROC
+               ADD MOVIMENTO TO WS-TOTAL-MOV
+           END-IF
+           READ MOVIMEN AT END MOVE 1 TO FIM-MOV.
+
+       GRAVA-DIVERGENCIA.
+           ADD 1 TO WS-CONT-DIVERGENTE.
+           MOVE SPACES TO WS-LINHA.
+           STRING 'DIVERGENTE - CONTA ' WS-AGENCIA-PROC '/'
+                  WS-CONTA-PROC
+                  DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-RECONC.
+           WRITE REG-RECONC.
+
+           MOVE WS-SALDO-ANTIGO TO WS-VALOR-ED.
+           MOVE SPACES TO WS-LINHA.
+           STRING '  SALDO ANTERIOR......: ' WS-VALOR-ED
+                  DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-RECONC.
+           WRITE REG-RECONC.
+
+           MOVE WS-SALDO-NOVO TO WS-VALOR-ED.
+           MOVE SPACES TO WS-LINHA.
+           STRING '  SALDO ATUAL.........: ' WS-VALOR-ED
+                  DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-RECONC.
+           WRITE REG-RECONC.
+
+           MOVE WS-TOTAL-MOV TO WS-VALOR-ED.
+           MOVE SPACES TO WS-LINHA.
+           STRING '  TOTAL DE MOVIMENTOS.: ' WS-VALOR-ED
+                  DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-RECONC.
+           WRITE REG-RECONC.
+
+       FINALIZA.
+           MOVE SPACES TO WS-LINHA.
+           STRING 'CONTAS CONFERIDAS....: ' WS-CONT-OK
+                  DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-RECONC.
+           WRITE REG-RECONC.
+
+           MOVE SPACES TO WS-LINHA.
+           STRING 'CONTAS DIVERGENTES...: ' WS-CONT-DIVERGENTE
+                  DELIMITED BY SIZE INTO WS-LINHA.
+           MOVE WS-LINHA TO REG-RECONC.
+           WRITE REG-RECONC.
+
+           DISPLAY 'CONTAS CONFERIDAS....: ' WS-CONT-OK.
+           DISPLAY 'CONTAS DIVERGENTES...: ' WS-CONT-DIVERGENTE.
+
+           CLOSE CLIPRE
+                 ARREC.

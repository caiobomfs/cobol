@@ -0,0 +1,6 @@
+       01  REG-CLI.
+           03  ID-CLI.
+               05  AGENCIA-CLI        PIC 9(03).
+               05  CONTA-CLI          PIC 9(06).
+           03  NOME-CLI              PIC X(20).
+           03  SALDO                 PIC S9(09).

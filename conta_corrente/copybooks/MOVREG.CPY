@@ -0,0 +1,6 @@
+       01  REG-MOV.
+           03  ID-MOV.
+               05  AGENCIA-MOV        PIC 9(03).
+               05  CONTA-MOV          PIC 9(06).
+           03  MOVIMENTO             PIC S9(09).
+           03  TIPO-MOV              PIC X(01).
